@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Layout estandar para montos/resultados compartido por
+      * Suma, Operaciones y Condicionales: 10 enteros + 2 decimales,
+      * con signo explicito al frente para que una resta en negativo
+      * se muestre con el signo en vez de verse como un numero
+      * positivo.
+      ******************************************************************
+           01 FIELD-NAME PIC S9(10)V9(2) SIGN LEADING SEPARATE
+               VALUE FIELD-VALUE.
