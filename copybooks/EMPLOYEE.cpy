@@ -0,0 +1,11 @@
+      *> Layout compartido del registro del maestro de empleados,
+      *> usado por ProgramaRodas (quien lo escribe) y ReporteRoster
+      *> (quien lo lee), para que ambos coincidan siempre en el mismo
+      *> tamano y orden de campos.
+           01 Employee-Rec.
+               05 Emp-ID PIC 9(6).
+               05 Emp-Nombre PIC X(20).
+               05 Emp-Apellidos PIC X(32).
+               05 Emp-Edad PIC 999.
+               05 Emp-Departamento PIC X(20).
+               05 Emp-FechaIngreso PIC X(10).
