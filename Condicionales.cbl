@@ -6,9 +6,42 @@
        PROGRAM-ID. Condicionales.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransaccionesFile ASSIGN TO DYNAMIC WS-Trans-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Trans-Status.
+
+           SELECT ResultadosFile ASSIGN TO DYNAMIC WS-Result-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Result-Status.
+
+           SELECT AuditoriaFile ASSIGN TO DYNAMIC WS-Audit-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Audit-Status.
+
+      *> Exportacion en CSV de los resultados, para que finanzas la
+      *> pueda abrir directo en su hoja de calculo.
+           SELECT CsvFile ASSIGN TO DYNAMIC WS-Csv-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Csv-Status.
 
        DATA DIVISION.
        FILE SECTION.
+       FD TransaccionesFile.
+           01 Transaccion-Rec.
+               05 Trans-Operacion PIC X(20).
+               05 Trans-Num1-Alpha PIC X(10).
+               05 Trans-Num2-Alpha PIC X(10).
+
+       FD ResultadosFile.
+           01 Resultado-Rec PIC X(80).
+
+       FD AuditoriaFile.
+           01 Auditoria-Rec PIC X(100).
+
+       FD CsvFile.
+           01 Csv-Rec PIC X(100).
 
        WORKING-STORAGE SECTION.
            01 Operacion PIC X(20) VALUE SPACES.
@@ -16,20 +49,121 @@
            01 Num1-Alpha PIC X(10) VALUE SPACES.
            01 Num2-Alpha PIC X(10) VALUE SPACES.
 
-           01 Num1 PIC 9(10) VALUE 0.
-           01 Num2 PIC 9(10) VALUE 0.
+      *> Num1, Num2 y Resultado comparten el layout estandar de
+      *> montos (copybooks/WSAMOUNT.cpy) para que Suma, Operaciones
+      *> y Condicionales calculen con la misma precision y signo.
+           COPY WSAMOUNT REPLACING FIELD-NAME BY Num1
+               FIELD-VALUE BY 0.
+           COPY WSAMOUNT REPLACING FIELD-NAME BY Num2
+               FIELD-VALUE BY 0.
+           COPY WSAMOUNT REPLACING FIELD-NAME BY Resultado
+               FIELD-VALUE BY 0.
+
+      *> Copias numerico-editadas de Num1/Num2/Resultado para cuando
+      *> se escriben a texto (bitacora, CSV, resultados de batch): un
+      *> STRING directo sobre el campo S9(10)V9(2) copia los digitos
+      *> tal cual estan guardados, sin punto decimal, asi que un
+      *> resultado de 15.00 saldria como 1500. Pasar por un campo
+      *> editado antes del STRING inserta el punto real.
+           01 WS-Num1-Edit PIC +(10)9.99.
+           01 WS-Num2-Edit PIC +(10)9.99.
+           01 WS-Resultado-Edit PIC +(10)9.99.
+
+           01 WS-Modo PIC X VALUE SPACES.
+
+       *> Batch mode control fields.
+           01 WS-Trans-Path PIC X(40) VALUE "data/CONDTRANS.DAT".
+           01 WS-Result-Path PIC X(40) VALUE "data/CONDRESULT.DAT".
+           01 WS-Trans-Status PIC XX VALUE SPACES.
+           01 WS-Result-Status PIC XX VALUE SPACES.
+           01 WS-EOF-Trans PIC X VALUE "N".
+
+       *> Bitacora de auditoria: una linea por cada calculo hecho,
+       *> interactivo o batch.
+           01 WS-Audit-Path PIC X(40) VALUE "data/CONDAUDIT.LOG".
+           01 WS-Audit-Status PIC XX VALUE SPACES.
+           01 WS-Timestamp PIC X(21) VALUE SPACES.
+
+      *> Exportacion CSV: misma informacion que la bitacora, en
+      *> formato separado por comas con encabezado.
+           01 WS-Csv-Path PIC X(40) VALUE "data/CONDRESULTADOS.CSV".
+           01 WS-Csv-Status PIC XX VALUE SPACES.
+
+       *> Menu numerado para elegir la operacion (evita que un typo
+       *> en texto libre pase de largo sin avisar).
+           01 WS-MenuOpcion-Alpha PIC X(1) VALUE SPACES.
+           01 WS-MenuOpcion PIC 9 VALUE 0.
+           01 WS-Menu-Valida PIC X VALUE "N".
+
+      *> Modo no interactivo (req010): un job nocturno no tiene quien
+      *> teclee el (I)/(B) ni el menu de operacion, asi que si viene
+      *> un argumento de linea de comando se usa para elegir el modo
+      *> sin preguntar.
+           01 WS-Arg-ModoLinea PIC X(80) VALUE SPACES.
+
+      *> Indica si EjecutarCalculo realmente produjo un resultado
+      *> (operacion reconocida y, si aplica, guardas de division /
+      *> modulo por cero superadas); evita que un Resultado que quedo
+      *> de una transaccion anterior se escriba como si fuera el de
+      *> esta.
+           01 WS-Calculo-Exitoso PIC X VALUE "N".
 
-           01 Resultado PIC 9(10)V9(2) VALUE 0.00.
+      *> Tope de reintentos para el menu "pregunta hasta que venga
+      *> bien": sin esto, un ACCEPT sobre stdin cerrado (sesion
+      *> interactiva truncada) deja WS-MenuOpcion-Alpha sin tocar y el
+      *> ciclo nunca ve una opcion valida, girando para siempre.
+           01 WS-Intentos-Menu PIC 9(3) VALUE 0.
+           01 WS-Max-Intentos-Menu PIC 9(3) VALUE 50.
 
        PROCEDURE DIVISION.
 
        Condicion.
-           DISPLAY "Que operacion haras? ;)".
-           DISPLAY "Suma".
-           DISPLAY "Resta".
-           DISPLAY "Multiplicacion".
-           DISPLAY "Division".
-           ACCEPT Operacion.
+           PERFORM AbrirAuditoria.
+           PERFORM AbrirCsv.
+
+           ACCEPT WS-Arg-ModoLinea FROM COMMAND-LINE.
+           IF WS-Arg-ModoLinea NOT = SPACES THEN
+               MOVE WS-Arg-ModoLinea(1:1) TO WS-Modo
+           ELSE
+               DISPLAY "Modo de operacion: (I)nteractivo o (B)atch?"
+               ACCEPT WS-Modo
+           END-IF.
+
+           IF FUNCTION UPPER-CASE(WS-Modo) = "B" THEN
+               PERFORM ProcesoBatch
+           ELSE
+               PERFORM ProcesoInteractivo
+           END-IF.
+
+           CLOSE AuditoriaFile.
+           CLOSE CsvFile.
+
+           STOP RUN.
+
+       *> Abre la bitacora en modo EXTEND para no perder corridas
+       *> anteriores; si todavia no existe, la crea.
+       AbrirAuditoria.
+           OPEN EXTEND AuditoriaFile.
+           IF WS-Audit-Status = "35" THEN
+               OPEN OUTPUT AuditoriaFile
+           END-IF.
+
+      *> Abre el CSV en modo EXTEND; si todavia no existe, lo crea y
+      *> escribe el encabezado una sola vez.
+       AbrirCsv.
+           OPEN EXTEND CsvFile.
+           IF WS-Csv-Status = "35" THEN
+               OPEN OUTPUT CsvFile
+               MOVE SPACES TO Csv-Rec
+               STRING "Operacion,Num1,Num2,Resultado,Timestamp"
+                   DELIMITED BY SIZE INTO Csv-Rec
+               END-STRING
+               WRITE Csv-Rec
+           END-IF.
+
+       *> Modo interactivo original: una operacion por ejecucion.
+       ProcesoInteractivo.
+           PERFORM SolicitarOperacionMenu.
 
            DISPLAY "Numero 1 es: ".
            ACCEPT Num1-Alpha.
@@ -41,22 +175,155 @@
            MOVE FUNCTION NUMVAL(Num1-Alpha) TO Num1.
            MOVE FUNCTION NUMVAL(Num2-Alpha) TO Num2.
 
+           PERFORM EjecutarCalculo.
+
+       *> Menu numerado con reintento: un typo ya no cae en silencio
+       *> al final del programa, da un mensaje y vuelve a preguntar.
+       SolicitarOperacionMenu.
+           MOVE "N" TO WS-Menu-Valida.
+           MOVE 0 TO WS-Intentos-Menu.
+           PERFORM UNTIL WS-Menu-Valida = "Y"
+               ADD 1 TO WS-Intentos-Menu
+               IF WS-Intentos-Menu > WS-Max-Intentos-Menu THEN
+                   DISPLAY "Error: demasiados intentos sin elegir "
+                       "una operacion valida, se aborta."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               DISPLAY "Que operacion haras? ;)"
+               DISPLAY "1. Suma"
+               DISPLAY "2. Resta"
+               DISPLAY "3. Multiplicacion"
+               DISPLAY "4. Division"
+               DISPLAY "5. Modulo"
+               DISPLAY "6. Porcentaje"
+               DISPLAY "7. Potencia"
+               DISPLAY "Seleccione el numero de la operacion: "
+               ACCEPT WS-MenuOpcion-Alpha
+
+               IF WS-MenuOpcion-Alpha IS NUMERIC THEN
+                   MOVE WS-MenuOpcion-Alpha TO WS-MenuOpcion
+                   EVALUATE WS-MenuOpcion
+                       WHEN 1
+                           MOVE "Suma" TO Operacion
+                           MOVE "Y" TO WS-Menu-Valida
+                       WHEN 2
+                           MOVE "Resta" TO Operacion
+                           MOVE "Y" TO WS-Menu-Valida
+                       WHEN 3
+                           MOVE "Multiplicacion" TO Operacion
+                           MOVE "Y" TO WS-Menu-Valida
+                       WHEN 4
+                           MOVE "Division" TO Operacion
+                           MOVE "Y" TO WS-Menu-Valida
+                       WHEN 5
+                           MOVE "Modulo" TO Operacion
+                           MOVE "Y" TO WS-Menu-Valida
+                       WHEN 6
+                           MOVE "Porcentaje" TO Operacion
+                           MOVE "Y" TO WS-Menu-Valida
+                       WHEN 7
+                           MOVE "Potencia" TO Operacion
+                           MOVE "Y" TO WS-Menu-Valida
+                       WHEN OTHER
+                           DISPLAY "Error: opcion invalida, intente "
+                               "de nuevo."
+                   END-EVALUATE
+               ELSE
+                   DISPLAY "Error: ingrese el numero de la opcion."
+               END-IF
+           END-PERFORM.
+
+       *> Modo batch: lee pares operacion/monto de un archivo y
+       *> escribe todos los resultados en un solo pase.
+       ProcesoBatch.
+           MOVE "N" TO WS-EOF-Trans.
+
+           OPEN INPUT TransaccionesFile.
+           IF WS-Trans-Status NOT = "00" THEN
+               DISPLAY "Error abriendo archivo de transacciones: "
+                   WS-Trans-Status
+               MOVE "Y" TO WS-EOF-Trans
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF WS-EOF-Trans = "N" THEN
+               OPEN OUTPUT ResultadosFile
+
+               PERFORM UNTIL WS-EOF-Trans = "Y"
+                   READ TransaccionesFile
+                       AT END
+                           MOVE "Y" TO WS-EOF-Trans
+                       NOT AT END
+                           PERFORM ProcesarTransaccion
+                   END-READ
+               END-PERFORM
+
+               CLOSE TransaccionesFile
+               CLOSE ResultadosFile
+           END-IF.
+
+       ProcesarTransaccion.
+           MOVE Trans-Operacion TO Operacion.
+           MOVE FUNCTION NUMVAL(Trans-Num1-Alpha) TO Num1.
+           MOVE FUNCTION NUMVAL(Trans-Num2-Alpha) TO Num2.
+
+           PERFORM EjecutarCalculo.
+
+           MOVE Num1 TO WS-Num1-Edit.
+           MOVE Num2 TO WS-Num2-Edit.
+           MOVE SPACES TO Resultado-Rec.
+           IF WS-Calculo-Exitoso = "Y" THEN
+               MOVE Resultado TO WS-Resultado-Edit
+               STRING FUNCTION TRIM(Operacion) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Num1-Edit) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Num2-Edit) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Resultado-Edit) DELIMITED BY SIZE
+                   INTO Resultado-Rec
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(Operacion) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Num1-Edit) DELIMITED BY SIZE
+                   ";" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-Num2-Edit) DELIMITED BY SIZE
+                   ";ERROR" DELIMITED BY SIZE
+                   INTO Resultado-Rec
+               END-STRING
+           END-IF.
+           WRITE Resultado-Rec.
+
+      *> Calculo compartido entre el modo interactivo y el batch. Se
+      *> reinicia Resultado y la bandera de exito en cada llamada para
+      *> que una operacion invalida o una guarda de division/modulo
+      *> por cero no deje el Resultado de la transaccion anterior
+      *> pasando por el de esta.
+       EjecutarCalculo.
+           MOVE 0 TO Resultado.
+           MOVE "N" TO WS-Calculo-Exitoso.
+
            *> Suma.
            IF FUNCTION TRIM(Operacion) = "Suma" THEN
                COMPUTE Resultado = Num1 + Num2
                DISPLAY "La suma es: " Resultado
+               PERFORM RegistrarResultado
            END-IF.
 
            *> Resta.
            IF FUNCTION TRIM(Operacion) = "Resta" THEN
                COMPUTE Resultado = Num1 - Num2
                DISPLAY "La resta es: " Resultado
+               PERFORM RegistrarResultado
            END-IF.
 
            *> Multiplicacion.
            IF FUNCTION TRIM(Operacion) = "Multiplicacion" THEN
                COMPUTE Resultado = Num1 * Num2
                DISPLAY "La multiplicacion es: " Resultado
+               PERFORM RegistrarResultado
            END-IF.
 
            *> Division.
@@ -64,11 +331,89 @@
                IF Num2 NOT = 0 THEN
                    COMPUTE Resultado = Num1 / Num2
                    DISPLAY "La division es: " Resultado
+                   PERFORM RegistrarResultado
                ELSE
                    DISPLAY "Error: Division por cero no es permitida."
                END-IF
            END-IF.
 
-           STOP RUN.
+           *> Modulo.
+           IF FUNCTION TRIM(Operacion) = "Modulo" THEN
+               IF Num2 NOT = 0 THEN
+                   COMPUTE Resultado = FUNCTION MOD(Num1, Num2)
+                   DISPLAY "El modulo es: " Resultado
+                   PERFORM RegistrarResultado
+               ELSE
+                   DISPLAY "Error: Modulo entre cero no es permitido."
+               END-IF
+           END-IF.
+
+           *> Porcentaje: Num1 por ciento de Num2.
+           IF FUNCTION TRIM(Operacion) = "Porcentaje" THEN
+               COMPUTE Resultado = (Num1 * Num2) / 100
+               DISPLAY "El " Num1 "% de " Num2 " es: " Resultado
+               PERFORM RegistrarResultado
+           END-IF.
+
+           *> Potencia: Num1 elevado a Num2.
+           IF FUNCTION TRIM(Operacion) = "Potencia" THEN
+               COMPUTE Resultado = Num1 ** Num2
+                   ON SIZE ERROR
+                       DISPLAY "Error: " Num1 " elevado a " Num2
+                           " se desborda, no cabe en Resultado."
+                       MOVE 8 TO RETURN-CODE
+                   NOT ON SIZE ERROR
+                       DISPLAY "La potencia es: " Resultado
+                       PERFORM RegistrarResultado
+               END-COMPUTE
+           END-IF.
+
+       *> Registra un calculo exitoso en la bitacora de auditoria y en
+       *> el CSV, con la misma marca de tiempo para ambos.
+       RegistrarResultado.
+           MOVE "Y" TO WS-Calculo-Exitoso.
+           MOVE FUNCTION CURRENT-DATE TO WS-Timestamp.
+           PERFORM EscribirAuditoria.
+           PERFORM EscribirCsv.
+
+       *> Agrega una linea a la bitacora con la operacion, los
+       *> numeros, el resultado y la fecha/hora de la corrida.
+       EscribirAuditoria.
+           MOVE Num1 TO WS-Num1-Edit.
+           MOVE Num2 TO WS-Num2-Edit.
+           MOVE Resultado TO WS-Resultado-Edit.
+           MOVE SPACES TO Auditoria-Rec.
+           STRING FUNCTION TRIM(Operacion) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Num1-Edit) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Num2-Edit) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Resultado-Edit) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WS-Timestamp DELIMITED BY SIZE
+               INTO Auditoria-Rec
+           END-STRING.
+           WRITE Auditoria-Rec.
+
+       *> Agrega una fila al CSV de exportacion con el mismo contenido
+       *> que la bitacora, separado por comas para finanzas.
+       EscribirCsv.
+           MOVE Num1 TO WS-Num1-Edit.
+           MOVE Num2 TO WS-Num2-Edit.
+           MOVE Resultado TO WS-Resultado-Edit.
+           MOVE SPACES TO Csv-Rec.
+           STRING FUNCTION TRIM(Operacion) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Num1-Edit) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Num2-Edit) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Resultado-Edit) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-Timestamp DELIMITED BY SIZE
+               INTO Csv-Rec
+           END-STRING.
+           WRITE Csv-Rec.
 
        END PROGRAM Condicionales.
