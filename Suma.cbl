@@ -4,17 +4,353 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Suma.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Archivo de montos a sumar: un encabezado con la cantidad de
+      *> detalles esperados, seguido de ese tantos detalles.
+           SELECT MontosFile ASSIGN TO DYNAMIC WS-Montos-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Montos-Status.
+
+      *> Checkpoint de la corrida: ultimo registro procesado y total
+      *> parcial, para poder retomar sin volver a sumar todo.
+           SELECT CheckpointFile ASSIGN TO DYNAMIC WS-Checkpoint-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Checkpoint-Status.
+
+      *> Bitacora de errores de desborde aritmetico, compartida con
+      *> Operaciones (mismo archivo, un registro por cada ADD/COMPUTE
+      *> que se va de rango).
+           SELECT ErrorLogFile ASSIGN TO DYNAMIC WS-ErrorLog-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-ErrorLog-Status.
+
+      *> Acumulador de corridas del año: una linea por cada corrida
+      *> con su fecha y total, para sacar un acumulado del mes/año sin
+      *> tener que sumar a mano los DISPLAY de cada corrida.
+           SELECT AcumuladoFile ASSIGN TO DYNAMIC WS-Acumulado-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Acumulado-Status.
+
        DATA DIVISION.
        FILE SECTION.
+       FD MontosFile.
+           01 Montos-Rec.
+               05 Montos-Tipo PIC X(1).
+               05 Montos-Cantidad-Alpha PIC X(4).
+               05 Montos-Monto-Alpha PIC X(15).
+
+       FD CheckpointFile.
+           01 Checkpoint-Rec.
+               05 CK-Indice PIC 9(4).
+               05 CK-Total PIC S9(10)V9(2) SIGN LEADING SEPARATE.
+
+       FD ErrorLogFile.
+           01 ErrorLog-Rec PIC X(100).
+
+       FD AcumuladoFile.
+           01 Acumulado-Rec.
+               05 Acum-Fecha PIC X(10).
+               05 Acum-Sep PIC X(1).
+               05 Acum-Monto PIC S9(10)V9(2) SIGN LEADING SEPARATE.
+
        WORKING-STORAGE SECTION.
-           01 Variable1 PIC 9(5) VALUE 10.
-           01 Variable2 PIC 99 VALUE 20.
-           01 Variable3 PIC 99 VALUE 10.
-           01 Resultado PIC 99 VALUE 0.
+      *> Resultado comparte el layout estandar de montos
+      *> (copybooks/WSAMOUNT.cpy) con Operaciones y Condicionales.
+           COPY WSAMOUNT REPLACING FIELD-NAME BY Resultado
+               FIELD-VALUE BY 0.
+
+      *> Copias numerico-editadas de Resultado y del monto en turno
+      *> para cuando se escriben a la bitacora de errores: un STRING
+      *> directo sobre un campo S9(10)V9(2) copia los digitos tal
+      *> cual estan guardados, sin punto decimal.
+           01 WS-Resultado-Edit PIC +(10)9.99.
+           01 WS-Monto-Edit PIC +(10)9.99.
+
+      *> Tabla de montos leidos del archivo de esta corrida.
+           01 Montos-Tabla.
+               05 Monto-Entrada OCCURS 500 TIMES
+                   PIC S9(10)V9(2) SIGN LEADING SEPARATE.
+
+           01 WS-Montos-Path PIC X(40) VALUE "data/SUMAMONTOS.DAT".
+           01 WS-Montos-Status PIC XX VALUE SPACES.
+           01 WS-EOF-Montos PIC X VALUE "N".
+           01 WS-Cantidad-Esperada PIC 9(4) VALUE 0.
+           01 WS-Indice PIC 9(4) VALUE 0.
+           01 WS-Corrida-OK PIC X VALUE "Y".
+
+      *> Checkpoint/restart: cada cuantos detalles se graba el avance
+      *> y desde donde retoma una corrida interrumpida.
+           01 WS-Checkpoint-Path PIC X(40)
+               VALUE "data/SUMACHECKPOINT.DAT".
+           01 WS-Checkpoint-Status PIC XX VALUE SPACES.
+           01 WS-Checkpoint-Cada PIC 9(4) VALUE 2.
+           01 WS-Indice-Inicio PIC 9(4) VALUE 0.
+
+      *> Trailer del archivo: total de control para balancear contra
+      *> lo que en realidad se acumulo (igual que los otros batch que
+      *> cierran contra un total esperado).
+           01 WS-Total-Control PIC S9(10)V9(2) SIGN LEADING
+               SEPARATE VALUE 0.
+           01 WS-Vio-Trailer PIC X VALUE "N".
+
+      *> Bitacora de errores de desborde, compartida con Operaciones.
+           01 WS-ErrorLog-Path PIC X(40) VALUE "data/ERRORLOG.LOG".
+           01 WS-ErrorLog-Status PIC XX VALUE SPACES.
+           01 WS-ErrorLog-Timestamp PIC X(21) VALUE SPACES.
+
+      *> Acumulado anio-a-la-fecha: se lee completo para mostrar el
+      *> acumulado previo a la corrida y se le agrega esta corrida.
+           01 WS-Acumulado-Path PIC X(40)
+               VALUE "data/SUMAACUMULADO.DAT".
+           01 WS-Acumulado-Status PIC XX VALUE SPACES.
+           01 WS-Acumulado-EOF PIC X VALUE "N".
+           01 WS-Acumulado-YTD PIC S9(10)V9(2) SIGN LEADING
+               SEPARATE VALUE 0.
+
        PROCEDURE DIVISION.
        CalculaYMuestraResultado.
-           COMPUTE Resultado = Variable1 + Variable2 - Variable3.
+           PERFORM AbrirErrorLog.
+           PERFORM CargarCheckpoint.
+           PERFORM LeerYAcumularMontos.
+           PERFORM MostrarResultado.
+           IF WS-Corrida-OK = "Y" THEN
+               PERFORM ActualizarAcumuladoAnual
+           END-IF.
+           CLOSE ErrorLogFile.
+           STOP RUN.
+
+      *> Abre la bitacora de errores en modo EXTEND para no perder lo
+      *> que ya escribio una corrida anterior (de este programa o de
+      *> Operaciones); si todavia no existe, la crea.
+       AbrirErrorLog.
+           OPEN EXTEND ErrorLogFile.
+           IF WS-ErrorLog-Status = "35" THEN
+               OPEN OUTPUT ErrorLogFile
+           END-IF.
+
+      *> Agrega una linea a la bitacora compartida con el nombre del
+      *> programa, los datos de entrada y la fecha/hora del desborde.
+       RegistrarErrorDesborde.
+           MOVE FUNCTION CURRENT-DATE TO WS-ErrorLog-Timestamp.
+           MOVE Resultado TO WS-Resultado-Edit.
+           MOVE Monto-Entrada(WS-Indice) TO WS-Monto-Edit.
+           MOVE SPACES TO ErrorLog-Rec.
+           STRING "SUMA" DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Resultado-Edit) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-Monto-Edit) DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WS-ErrorLog-Timestamp DELIMITED BY SIZE
+               INTO ErrorLog-Rec
+           END-STRING.
+           WRITE ErrorLog-Rec.
+
+      *> Si una corrida anterior quedo a medias, retoma el indice y el
+      *> total parcial en vez de volver a sumar desde el registro uno.
+       CargarCheckpoint.
+           MOVE 0 TO WS-Indice-Inicio.
+           MOVE 0 TO Resultado.
+
+           OPEN INPUT CheckpointFile.
+           IF WS-Checkpoint-Status = "00" THEN
+               READ CheckpointFile
+                   NOT AT END
+                       IF CK-Indice > 0 THEN
+                           MOVE CK-Indice TO WS-Indice-Inicio
+                           MOVE CK-Total TO Resultado
+                           DISPLAY "Retomando corrida desde el "
+                               "registro " WS-Indice-Inicio
+                               " con total parcial " Resultado
+                       END-IF
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+      *> Lee el encabezado y los detalles, acumulando el total y
+      *> grabando un checkpoint cada WS-Checkpoint-Cada detalles.
+       LeerYAcumularMontos.
+           MOVE "N" TO WS-EOF-Montos.
+           MOVE 0 TO WS-Indice.
+           MOVE 0 TO WS-Cantidad-Esperada.
+           MOVE "Y" TO WS-Corrida-OK.
+
+           OPEN INPUT MontosFile.
+           IF WS-Montos-Status NOT = "00" THEN
+               DISPLAY "Error abriendo archivo de montos: "
+                   WS-Montos-Status
+               MOVE "Y" TO WS-EOF-Montos
+               MOVE "N" TO WS-Corrida-OK
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           IF WS-EOF-Montos = "N" THEN
+               READ MontosFile
+                   AT END
+                       DISPLAY "Error: archivo de montos vacio."
+                       MOVE "Y" TO WS-EOF-Montos
+                       MOVE "N" TO WS-Corrida-OK
+                       MOVE 8 TO RETURN-CODE
+               END-READ
+           END-IF.
+
+           IF WS-EOF-Montos = "N" THEN
+               IF Montos-Tipo = "H" THEN
+                   MOVE Montos-Cantidad-Alpha TO WS-Cantidad-Esperada
+               ELSE
+                   DISPLAY "Error: se esperaba un registro de "
+                       "encabezado al inicio del archivo."
+                   MOVE "Y" TO WS-EOF-Montos
+                   MOVE "N" TO WS-Corrida-OK
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+      *> Si venimos retomando un checkpoint, saltamos los detalles que
+      *> ya se sumaron en la corrida anterior.
+           PERFORM UNTIL WS-EOF-Montos = "Y"
+                   OR WS-Indice >= WS-Indice-Inicio
+               READ MontosFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Montos
+                   NOT AT END
+                       ADD 1 TO WS-Indice
+               END-READ
+           END-PERFORM.
+
+           PERFORM UNTIL WS-EOF-Montos = "Y"
+               READ MontosFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Montos
+                   NOT AT END
+                       ADD 1 TO WS-Indice
+                       PERFORM AcumularDetalle
+               END-READ
+           END-PERFORM.
+
+           CLOSE MontosFile.
+
+           IF WS-Corrida-OK = "Y" THEN
+               IF WS-Indice NOT = WS-Cantidad-Esperada THEN
+                   DISPLAY "Aviso: se esperaban " WS-Cantidad-Esperada
+                       " registros y se procesaron " WS-Indice "."
+               END-IF
+               PERFORM VerificarTrailer
+      *> La corrida termino completa: el checkpoint ya no sirve.
+               PERFORM BorrarCheckpoint
+           END-IF.
+
+      *> Guarda el monto en la tabla y lo suma al total; cada
+      *> WS-Checkpoint-Cada detalles deja un checkpoint en disco. El
+      *> registro trailer no cuenta como detalle: trae el total de
+      *> control contra el que se balancea al terminar.
+       AcumularDetalle.
+           EVALUATE Montos-Tipo
+               WHEN "D"
+                   IF WS-Indice <= 500 THEN
+                       MOVE FUNCTION NUMVAL(Montos-Monto-Alpha)
+                           TO Monto-Entrada(WS-Indice)
+                       ADD Monto-Entrada(WS-Indice) TO Resultado
+                           ON SIZE ERROR
+                               DISPLAY "Error: la suma se desborda, "
+                                   "no cabe en Resultado."
+                               PERFORM RegistrarErrorDesborde
+                               MOVE "N" TO WS-Corrida-OK
+                               MOVE 8 TO RETURN-CODE
+                       END-ADD
+                   ELSE
+                       DISPLAY "Error: registro " WS-Indice
+                           " excede el limite de " 500
+                           " detalles de Montos-Tabla, no se suma."
+                       MOVE "N" TO WS-Corrida-OK
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               WHEN "T"
+                   MOVE FUNCTION NUMVAL(Montos-Monto-Alpha)
+                       TO WS-Total-Control
+                   MOVE "Y" TO WS-Vio-Trailer
+                   SUBTRACT 1 FROM WS-Indice
+               WHEN OTHER
+                   DISPLAY "Aviso: registro " WS-Indice
+                       " no es un detalle, se ignora."
+           END-EVALUATE.
+
+           IF Montos-Tipo = "D" AND
+                   FUNCTION MOD(WS-Indice, WS-Checkpoint-Cada) = 0 THEN
+               PERFORM GrabarCheckpoint
+           END-IF.
+
+      *> Si el archivo traia un trailer con total de control, avisa
+      *> cuando no calza con lo que en verdad se acumulo.
+       VerificarTrailer.
+           IF WS-Vio-Trailer = "Y" THEN
+               IF WS-Total-Control NOT = Resultado THEN
+                   DISPLAY "Aviso: el total de control del trailer ("
+                       WS-Total-Control ") no calza con el total "
+                       "acumulado (" Resultado ")."
+               ELSE
+                   DISPLAY "El total acumulado balancea con el "
+                       "trailer."
+               END-IF
+           END-IF.
+
+       GrabarCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           MOVE WS-Indice TO CK-Indice.
+           MOVE Resultado TO CK-Total.
+           WRITE Checkpoint-Rec.
+           CLOSE CheckpointFile.
+
+      *> No hay DELETE de archivo en COBOL estandar: dejar el
+      *> checkpoint en indice cero equivale a "sin corrida pendiente".
+       BorrarCheckpoint.
+           OPEN OUTPUT CheckpointFile.
+           MOVE 0 TO CK-Indice.
+           MOVE 0 TO CK-Total.
+           WRITE Checkpoint-Rec.
+           CLOSE CheckpointFile.
+
+       MostrarResultado.
+           DISPLAY "Registros sumados: " WS-Indice.
            DISPLAY "Sumita Angelito: " Resultado " para todos gaa".
-       STOP RUN.
+
+      *> Suma el total de esta corrida al acumulado anio-a-la-fecha:
+      *> primero lo recalcula leyendo todas las corridas anteriores,
+      *> despues agrega la de hoy, para poder mostrar un acumulado sin
+      *> tener que llevar la cuenta a mano entre corridas.
+       ActualizarAcumuladoAnual.
+           MOVE 0 TO WS-Acumulado-YTD.
+           MOVE "N" TO WS-Acumulado-EOF.
+
+           OPEN INPUT AcumuladoFile.
+           IF WS-Acumulado-Status = "00" THEN
+               PERFORM UNTIL WS-Acumulado-EOF = "Y"
+                   READ AcumuladoFile
+                       AT END
+                           MOVE "Y" TO WS-Acumulado-EOF
+                       NOT AT END
+                           ADD Acum-Monto TO WS-Acumulado-YTD
+                   END-READ
+               END-PERFORM
+               CLOSE AcumuladoFile
+           END-IF.
+
+           ADD Resultado TO WS-Acumulado-YTD.
+
+           OPEN EXTEND AcumuladoFile.
+           IF WS-Acumulado-Status = "35" THEN
+               OPEN OUTPUT AcumuladoFile
+           END-IF.
+           MOVE SPACES TO Acum-Fecha.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO Acum-Fecha(1:8).
+           MOVE ";" TO Acum-Sep.
+           MOVE Resultado TO Acum-Monto.
+           WRITE Acumulado-Rec.
+           CLOSE AcumuladoFile.
+
+           DISPLAY "Acumulado anio-a-la-fecha: " WS-Acumulado-YTD.
 
        END PROGRAM Suma.
