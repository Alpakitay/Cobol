@@ -0,0 +1,306 @@
+      ******************************************************************
+      * Author: Alpakita
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramaRodas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> El runtime disponible no trae soporte ISAM, asi que el
+      *> maestro se maneja como RELATIVE, indexado por WS-Emp-Key
+      *> (que se mantiene igual a Emp-ID).
+           SELECT EmployeeFile ASSIGN TO DYNAMIC WS-Emp-Path
+               ORGANIZATION RELATIVE
+               ACCESS MODE DYNAMIC
+               RELATIVE KEY IS WS-Emp-Key
+               FILE STATUS WS-Emp-Status.
+
+           SELECT EmpSeqFile ASSIGN TO DYNAMIC WS-Seq-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-Seq-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+           COPY EMPLOYEE.
+
+       FD EmpSeqFile.
+           01 EmpSeq-Rec PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       *> Variables para user
+           01 Nombre PIC X(20) VALUE SPACES.
+           01 Apellidos PIC X(32) VALUE SPACES.
+           01 Edad PIC X(3) VALUE SPACES.
+           01 Edad-Num PIC 999 VALUE 0.
+           01 WS-Edad-Valida PIC X VALUE "N".
+           01 Departamento PIC X(20) VALUE SPACES.
+           01 WS-Depto-Valido PIC X VALUE "N".
+           01 FechaIngreso PIC X(10) VALUE SPACES.
+           01 WS-Fecha-Valida PIC X VALUE "N".
+
+      *> Confirmacion/correccion del registro antes de guardarlo.
+           01 WS-Confirma PIC X VALUE SPACES.
+           01 WS-Campo-Corregir PIC 9 VALUE 0.
+           01 WS-Registro-OK PIC X VALUE "N".
+
+       *> Maestro de empleados.
+           01 WS-Emp-Path PIC X(40) VALUE "data/EMPLOYEE.DAT".
+           01 WS-Emp-Status PIC XX VALUE SPACES.
+           01 WS-Seq-Path PIC X(40) VALUE "data/EMPSEQ.DAT".
+           01 WS-Seq-Status PIC XX VALUE SPACES.
+           01 WS-Siguiente-ID PIC 9(6) VALUE 0.
+           01 WS-Emp-Key PIC 9(6) VALUE 0.
+
+      *> Modo no interactivo (req010): un job nocturno no tiene quien
+      *> teclee nombre/apellido/edad/etc ni confirme el registro, asi
+      *> que si viene un argumento de linea de comando con los campos
+      *> separados por ";" se usa ese en vez de preguntar, y se salta
+      *> el paso de confirmacion/correccion.
+           01 WS-Arg-Intake PIC X(100) VALUE SPACES.
+           01 WS-Edad-Alpha-Batch PIC X(3) VALUE SPACES.
+
+      *> Tope de reintentos para los ciclos "pregunta hasta que venga
+      *> bien". Sin esto, un ACCEPT sobre una entrada interactiva
+      *> cerrada (stdin en EOF: terminal caida, wrapper con respuestas
+      *> fijas, docker exec -i sin TTY) deja el campo sin tocar y el
+      *> ciclo nunca ve su condicion de salida, girando para siempre.
+      *> Un solo campo basta porque estos ciclos no son recursivos.
+           01 WS-Intentos PIC 9(3) VALUE 0.
+           01 WS-Max-Intentos PIC 9(3) VALUE 50.
+
+       PROCEDURE DIVISION.
+       *> Solicita datos a la pipol
+       SolicitarData.
+           ACCEPT WS-Arg-Intake FROM COMMAND-LINE.
+           IF WS-Arg-Intake NOT = SPACES THEN
+               PERFORM ProcesarIntakeLinea
+           ELSE
+               DISPLAY "Ingrese nombre papai:"
+               ACCEPT Nombre
+
+               DISPLAY "Ingrese apellido papai:"
+               ACCEPT Apellidos
+
+               PERFORM SolicitarEdad
+               PERFORM SolicitarDepartamento
+               PERFORM SolicitarFechaIngreso
+
+               MOVE "N" TO WS-Registro-OK
+               MOVE 0 TO WS-Intentos
+               PERFORM UNTIL WS-Registro-OK = "Y"
+                   ADD 1 TO WS-Intentos
+                   IF WS-Intentos > WS-Max-Intentos THEN
+                       DISPLAY "Error: demasiados intentos sin "
+                           "confirmar el registro, se aborta."
+                       MOVE 8 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   PERFORM MostrarInfo
+                   PERFORM ConfirmarOCorregir
+               END-PERFORM
+
+               PERFORM GuardarEnMaestro
+           END-IF.
+
+            STOP RUN.
+
+      *> Modo no interactivo: el argumento de linea de comando trae
+      *> Nombre;Apellidos;Edad;Departamento;FechaIngreso. Sin quien
+      *> reintente un dato malo en un job nocturno, una edad invalida
+      *> se rechaza y se registra el error en vez de quedarse
+      *> esperando una correccion que nunca llega.
+       ProcesarIntakeLinea.
+           UNSTRING WS-Arg-Intake DELIMITED BY ";"
+               INTO Nombre Apellidos WS-Edad-Alpha-Batch
+                   Departamento FechaIngreso
+           END-UNSTRING.
+
+           IF FUNCTION TRIM(WS-Edad-Alpha-Batch) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(WS-Edad-Alpha-Batch) TO Edad-Num
+               IF Edad-Num > 0 AND Edad-Num <= 120 THEN
+                   MOVE WS-Edad-Alpha-Batch TO Edad
+                   PERFORM MostrarInfo
+                   PERFORM GuardarEnMaestro
+               ELSE
+                   DISPLAY "Error: la edad debe ser entre 1 y 120, "
+                       "registro de intake no se guarda."
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY "Error: la edad debe ser numerica, registro "
+                   "de intake no se guarda."
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       *> Datos
+       MostrarInfo.
+           DISPLAY "Humilde, tu nombre es: " Nombre
+           DISPLAY "Tu apellido: " Apellidos
+           DISPLAY "Tu Edad: " Edad
+           DISPLAY "Tu Departamento: " Departamento
+           DISPLAY "Tu Fecha de Ingreso: " FechaIngreso.
+
+      *> Antes de grabar, deja corregir un solo campo en vez de tener
+      *> que abortar y volver a correr el programa entero por un typo.
+       ConfirmarOCorregir.
+           DISPLAY "Estos datos estan correctos? (S/N)".
+           ACCEPT WS-Confirma.
+
+           IF FUNCTION UPPER-CASE(WS-Confirma) = "S" THEN
+               MOVE "Y" TO WS-Registro-OK
+           ELSE
+               DISPLAY "Que campo quiere corregir?"
+               DISPLAY "1. Nombre"
+               DISPLAY "2. Apellidos"
+               DISPLAY "3. Edad"
+               DISPLAY "4. Departamento"
+               DISPLAY "5. Fecha de Ingreso"
+               ACCEPT WS-Campo-Corregir
+
+               EVALUATE WS-Campo-Corregir
+                   WHEN 1
+                       DISPLAY "Ingrese nombre papai:"
+                       ACCEPT Nombre
+                   WHEN 2
+                       DISPLAY "Ingrese apellido papai:"
+                       ACCEPT Apellidos
+                   WHEN 3
+                       PERFORM SolicitarEdad
+                   WHEN 4
+                       PERFORM SolicitarDepartamento
+                   WHEN 5
+                       PERFORM SolicitarFechaIngreso
+                   WHEN OTHER
+                       DISPLAY "Error: opcion invalida, intente de "
+                           "nuevo."
+               END-EVALUATE
+           END-IF.
+
+       *> Valida que la edad sea numerica y este en un rango logico.
+       SolicitarEdad.
+           MOVE "N" TO WS-Edad-Valida.
+           MOVE 0 TO WS-Intentos.
+           PERFORM UNTIL WS-Edad-Valida = "Y"
+               ADD 1 TO WS-Intentos
+               IF WS-Intentos > WS-Max-Intentos THEN
+                   DISPLAY "Error: demasiados intentos sin una edad "
+                       "valida, se aborta."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               DISPLAY "Ingrese edad papai:"
+               ACCEPT Edad
+
+               IF FUNCTION TRIM(Edad) IS NUMERIC THEN
+                   MOVE FUNCTION TRIM(Edad) TO Edad-Num
+                   IF Edad-Num > 0 AND Edad-Num <= 120 THEN
+                       MOVE "Y" TO WS-Edad-Valida
+                   ELSE
+                       DISPLAY "Error: la edad debe ser entre 1 y 120."
+                   END-IF
+               ELSE
+                   DISPLAY "Error: la edad debe ser numerica."
+               END-IF
+           END-PERFORM.
+
+       *> Valida que el departamento no venga en blanco.
+       SolicitarDepartamento.
+           MOVE "N" TO WS-Depto-Valido.
+           MOVE 0 TO WS-Intentos.
+           PERFORM UNTIL WS-Depto-Valido = "Y"
+               ADD 1 TO WS-Intentos
+               IF WS-Intentos > WS-Max-Intentos THEN
+                   DISPLAY "Error: demasiados intentos sin un "
+                       "departamento valido, se aborta."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               DISPLAY "Ingrese departamento papai:"
+               ACCEPT Departamento
+
+               IF Departamento NOT = SPACES THEN
+                   MOVE "Y" TO WS-Depto-Valido
+               ELSE
+                   DISPLAY "Error: el departamento no puede ir en "
+                       "blanco."
+               END-IF
+           END-PERFORM.
+
+       *> Valida que la fecha de ingreso no venga en blanco. El
+       *> formato esperado es AAAA-MM-DD.
+       SolicitarFechaIngreso.
+           MOVE "N" TO WS-Fecha-Valida.
+           MOVE 0 TO WS-Intentos.
+           PERFORM UNTIL WS-Fecha-Valida = "Y"
+               ADD 1 TO WS-Intentos
+               IF WS-Intentos > WS-Max-Intentos THEN
+                   DISPLAY "Error: demasiados intentos sin una fecha "
+                       "de ingreso valida, se aborta."
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               DISPLAY "Ingrese fecha de ingreso (AAAA-MM-DD) papai:"
+               ACCEPT FechaIngreso
+
+               IF FechaIngreso NOT = SPACES THEN
+                   MOVE "Y" TO WS-Fecha-Valida
+               ELSE
+                   DISPLAY "Error: la fecha de ingreso no puede ir en "
+                       "blanco."
+               END-IF
+           END-PERFORM.
+
+      *> Agrega el registro al archivo maestro de empleados. El
+      *> Employee ID sigue siendo el consecutivo que mantiene
+      *> SiguienteIDEmpleado (ver req005): dejarlo auto-generado evita
+      *> que dos altas choquen con el mismo ID escrito a mano; se lo
+      *> mostramos al usuario al terminar para que tenga con que
+      *> identificar su registro.
+       GuardarEnMaestro.
+           PERFORM SiguienteIDEmpleado.
+
+           MOVE WS-Siguiente-ID TO Emp-ID.
+           MOVE WS-Siguiente-ID TO WS-Emp-Key.
+           MOVE Nombre TO Emp-Nombre.
+           MOVE Apellidos TO Emp-Apellidos.
+           MOVE Edad-Num TO Emp-Edad.
+           MOVE Departamento TO Emp-Departamento.
+           MOVE FechaIngreso TO Emp-FechaIngreso.
+
+           OPEN I-O EmployeeFile.
+           IF WS-Emp-Status = "35" THEN
+               OPEN OUTPUT EmployeeFile
+               CLOSE EmployeeFile
+               OPEN I-O EmployeeFile
+           END-IF.
+
+           WRITE Employee-Rec.
+           IF WS-Emp-Status NOT = "00" THEN
+               DISPLAY "Error guardando empleado: " WS-Emp-Status
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "Tu Employee ID es: " Emp-ID
+           END-IF.
+           CLOSE EmployeeFile.
+
+       *> Calcula el siguiente ID consecutivo y lo persiste.
+       SiguienteIDEmpleado.
+           OPEN INPUT EmpSeqFile.
+           IF WS-Seq-Status = "00" THEN
+               READ EmpSeqFile INTO WS-Siguiente-ID
+               CLOSE EmpSeqFile
+           ELSE
+               MOVE 0 TO WS-Siguiente-ID
+           END-IF.
+
+           ADD 1 TO WS-Siguiente-ID.
+
+           OPEN OUTPUT EmpSeqFile.
+           MOVE WS-Siguiente-ID TO EmpSeq-Rec.
+           WRITE EmpSeq-Rec.
+           CLOSE EmpSeqFile.
+
+       END PROGRAM ProgramaRodas.
