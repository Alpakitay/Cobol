@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author: Alpakita
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteRoster.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Mismo maestro RELATIVE que escribe ProgramaRodas.
+           SELECT EmployeeFile ASSIGN TO DYNAMIC WS-Emp-Path
+               ORGANIZATION RELATIVE
+               ACCESS MODE SEQUENTIAL
+               RELATIVE KEY IS WS-Emp-Key
+               FILE STATUS WS-Emp-Status.
+
+      *> Archivo de trabajo para ordenar el roster por departamento.
+           SELECT SortFile ASSIGN TO "data/EMPSORT.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+           COPY EMPLOYEE.
+
+       SD SortFile.
+           01 Sort-Rec.
+               05 Sort-Departamento PIC X(20).
+               05 Sort-ID PIC 9(6).
+               05 Sort-Nombre PIC X(20).
+               05 Sort-Apellidos PIC X(32).
+               05 Sort-Edad PIC 999.
+               05 Sort-FechaIngreso PIC X(10).
+
+       WORKING-STORAGE SECTION.
+           01 WS-Emp-Path PIC X(40) VALUE "data/EMPLOYEE.DAT".
+           01 WS-Emp-Key PIC 9(6) VALUE 0.
+           01 WS-Emp-Status PIC XX VALUE SPACES.
+           01 WS-EOF PIC X VALUE "N".
+           01 WS-EOF-Sort PIC X VALUE "N".
+
+           01 WS-Contador PIC 9(6) VALUE 0.
+           01 WS-Suma-Edad PIC 9(8) VALUE 0.
+           01 WS-Promedio PIC 9(4)V99 VALUE 0.
+
+      *> Control-break por departamento.
+           01 WS-Depto-Anterior PIC X(20) VALUE SPACES.
+           01 WS-Primer-Registro PIC X VALUE "Y".
+           01 WS-SubContador PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Reportar.
+           DISPLAY "===== Roster de Empleados por Departamento =====".
+
+           SORT SortFile
+               ON ASCENDING KEY Sort-Departamento Sort-ID
+               INPUT PROCEDURE IS CargarParaOrdenar
+               OUTPUT PROCEDURE IS ImprimirOrdenado.
+
+           STOP RUN.
+
+      *> Procedimiento de entrada del SORT: lee el maestro de
+      *> empleados y libera cada registro al archivo de trabajo.
+       CargarParaOrdenar.
+           OPEN INPUT EmployeeFile.
+
+           IF WS-Emp-Status NOT = "00" THEN
+               DISPLAY "Error abriendo el maestro de empleados: "
+                   WS-Emp-Status
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ EmployeeFile
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           PERFORM LiberarRenglon
+                   END-READ
+               END-PERFORM
+               CLOSE EmployeeFile
+           END-IF.
+
+       LiberarRenglon.
+           MOVE Emp-Departamento TO Sort-Departamento.
+           MOVE Emp-ID TO Sort-ID.
+           MOVE Emp-Nombre TO Sort-Nombre.
+           MOVE Emp-Apellidos TO Sort-Apellidos.
+           MOVE Emp-Edad TO Sort-Edad.
+           MOVE Emp-FechaIngreso TO Sort-FechaIngreso.
+           RELEASE Sort-Rec.
+
+      *> Procedimiento de salida del SORT: recorre el archivo ya
+      *> ordenado por departamento, imprimiendo un subtotal cada vez
+      *> que cambia el departamento y un total general al final.
+       ImprimirOrdenado.
+           PERFORM UNTIL WS-EOF-Sort = "Y"
+               RETURN SortFile
+                   AT END
+                       MOVE "Y" TO WS-EOF-Sort
+                   NOT AT END
+                       PERFORM ProcesarOrdenado
+               END-RETURN
+           END-PERFORM.
+
+           IF WS-Primer-Registro = "N" THEN
+               PERFORM ImprimirSubtotalDepto
+           END-IF.
+
+           PERFORM ImprimirTrailer.
+
+       ProcesarOrdenado.
+           IF WS-Primer-Registro = "Y" THEN
+               MOVE Sort-Departamento TO WS-Depto-Anterior
+               MOVE "N" TO WS-Primer-Registro
+               DISPLAY "--- Departamento: "
+                   FUNCTION TRIM(WS-Depto-Anterior) " ---"
+           ELSE
+               IF Sort-Departamento NOT = WS-Depto-Anterior THEN
+                   PERFORM ImprimirSubtotalDepto
+                   MOVE Sort-Departamento TO WS-Depto-Anterior
+                   MOVE 0 TO WS-SubContador
+                   DISPLAY "--- Departamento: "
+                       FUNCTION TRIM(WS-Depto-Anterior) " ---"
+               END-IF
+           END-IF.
+
+           PERFORM ImprimirRenglonOrdenado.
+
+       ImprimirRenglonOrdenado.
+           DISPLAY Sort-ID " " Sort-Nombre " " Sort-Apellidos " "
+               Sort-Edad.
+           ADD 1 TO WS-SubContador.
+           ADD 1 TO WS-Contador.
+           ADD Sort-Edad TO WS-Suma-Edad.
+
+       ImprimirSubtotalDepto.
+           DISPLAY "    Subtotal " FUNCTION TRIM(WS-Depto-Anterior)
+               ": " WS-SubContador " empleados".
+
+       ImprimirTrailer.
+           DISPLAY "================================".
+           DISPLAY "Total de empleados: " WS-Contador.
+           IF WS-Contador > 0 THEN
+               COMPUTE WS-Promedio ROUNDED =
+                   WS-Suma-Edad / WS-Contador
+               DISPLAY "Edad promedio: " WS-Promedio
+           ELSE
+               DISPLAY "Edad promedio: N/A"
+           END-IF.
+
+       END PROGRAM ReporteRoster.
