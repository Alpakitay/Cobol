@@ -6,24 +6,179 @@
        PROGRAM-ID. OPERACIONES.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Bitacora de errores de desborde aritmetico, compartida con
+      *> Suma (mismo archivo, un registro por cada COMPUTE que se
+      *> va de rango).
+           SELECT ErrorLogFile ASSIGN TO DYNAMIC WS-ErrorLog-Path
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-ErrorLog-Status.
 
        DATA DIVISION.
        FILE SECTION.
+       FD ErrorLogFile.
+           01 ErrorLog-Rec PIC X(100).
+
        WORKING-STORAGE SECTION.
+           01 WS-ErrorLog-Path PIC X(40) VALUE "data/ERRORLOG.LOG".
+           01 WS-ErrorLog-Status PIC XX VALUE SPACES.
+           01 WS-ErrorLog-Timestamp PIC X(21) VALUE SPACES.
 
        *> Operaciones
-           *> Multiplicar
-           01 Mult1 PIC 99 VALUE 5.
-           01 Mult2 PIC 99 VALUE 4.
+           *> Tabla de multiplicar: factor fijo y rango variable.
+           01 Factor PIC 9(4) VALUE 0.
+           01 RangoInicio PIC 9(4) VALUE 0.
+           01 RangoFin PIC 9(4) VALUE 0.
+           01 Multiplicador PIC 9(4) VALUE 0.
+
+      *> Modo no interactivo (req010): un job nocturno no tiene quien
+      *> teclee Factor/RangoInicio/RangoFin, asi que si vienen como
+      *> argumentos de linea de comando se usan esos en vez de
+      *> preguntar.
+           01 WS-Arg-Linea PIC X(80) VALUE SPACES.
+
+      *> UNSTRING hacia campos alfanumericos anchos, no directo a
+      *> Factor/RangoInicio/RangoFin (PIC 9(4)): un token de mas de 4
+      *> digitos (p.ej. un Factor de linea de comando mal tecleado)
+      *> se moveria a un PIC 9(4) truncando los digitos altos en
+      *> silencio en vez de avisar. Validarlo como alfanumerico deja
+      *> detectar y rechazar eso antes de llegar al campo numerico.
+           01 WS-Factor-Alpha PIC X(10) VALUE SPACES.
+           01 WS-RangoInicio-Alpha PIC X(10) VALUE SPACES.
+           01 WS-RangoFin-Alpha PIC X(10) VALUE SPACES.
+           01 WS-Arg-Valido PIC X VALUE "Y".
 
-       *> Sumas Resultados
-           01 Resultado PIC 99 VALUE ZERO.
+      *> Campos de trabajo compartidos por ValidarArgNumerico (ver
+      *> abajo): no es recursivo, asi que un solo juego basta para
+      *> validar los tres argumentos uno por uno.
+           01 WS-Validar-Alpha PIC X(10) VALUE SPACES.
+           01 WS-Validar-Num PIC 9(10) VALUE 0.
+           01 WS-Validar-OK PIC X VALUE "N".
+
+       *> Sumas Resultados: mismo layout estandar de montos que usan
+       *> Suma y Condicionales (copybooks/WSAMOUNT.cpy).
+           COPY WSAMOUNT REPLACING FIELD-NAME BY Resultado
+               FIELD-VALUE BY 0.
 
 
        PROCEDURE DIVISION.
            CalcularMulti.
-               COMPUTE Resultado = Mult1 * Mult2.
-               DISPLAY "Profe, ponga " Resultado " pa' todos p'."
+               PERFORM AbrirErrorLog.
+
+               MOVE "Y" TO WS-Arg-Valido.
+               ACCEPT WS-Arg-Linea FROM COMMAND-LINE.
+               IF WS-Arg-Linea NOT = SPACES THEN
+                   PERFORM ProcesarArgLinea
+               ELSE
+                   DISPLAY "Factor para la tabla de multiplicar: "
+                   ACCEPT Factor
+
+                   DISPLAY "Rango inicio: "
+                   ACCEPT RangoInicio
+
+                   DISPLAY "Rango fin: "
+                   ACCEPT RangoFin
+               END-IF.
+
+               IF WS-Arg-Valido = "Y" THEN
+                   PERFORM VARYING Multiplicador FROM RangoInicio BY 1
+                       UNTIL Multiplicador > RangoFin
+                       COMPUTE Resultado = Factor * Multiplicador
+                           ON SIZE ERROR
+                               DISPLAY "Error: " Factor " x "
+                                   Multiplicador
+                                   " se desborda, no cabe en Resultado."
+                               PERFORM RegistrarErrorDesborde
+                               MOVE 8 TO RETURN-CODE
+                           NOT ON SIZE ERROR
+                               DISPLAY Factor " x " Multiplicador " = "
+                                   Resultado
+                       END-COMPUTE
+                   END-PERFORM
+               END-IF.
+
+               CLOSE ErrorLogFile.
 
            STOP RUN.
+
+      *> Separa el argumento de linea de comando en tres campos
+      *> alfanumericos y valida cada uno antes de moverlo a
+      *> Factor/RangoInicio/RangoFin, en vez de confiar en que
+      *> UNSTRING hacia un campo numerico trunque sin avisar.
+       ProcesarArgLinea.
+           UNSTRING WS-Arg-Linea DELIMITED BY ALL SPACES
+               INTO WS-Factor-Alpha WS-RangoInicio-Alpha
+                   WS-RangoFin-Alpha
+           END-UNSTRING.
+
+           MOVE WS-Factor-Alpha TO WS-Validar-Alpha.
+           PERFORM ValidarArgNumerico.
+           IF WS-Validar-OK = "Y" THEN
+               MOVE WS-Validar-Num TO Factor
+           ELSE
+               MOVE "N" TO WS-Arg-Valido
+           END-IF.
+
+           MOVE WS-RangoInicio-Alpha TO WS-Validar-Alpha.
+           PERFORM ValidarArgNumerico.
+           IF WS-Validar-OK = "Y" THEN
+               MOVE WS-Validar-Num TO RangoInicio
+           ELSE
+               MOVE "N" TO WS-Arg-Valido
+           END-IF.
+
+           MOVE WS-RangoFin-Alpha TO WS-Validar-Alpha.
+           PERFORM ValidarArgNumerico.
+           IF WS-Validar-OK = "Y" THEN
+               MOVE WS-Validar-Num TO RangoFin
+           ELSE
+               MOVE "N" TO WS-Arg-Valido
+           END-IF.
+
+           IF WS-Arg-Valido = "N" THEN
+               DISPLAY "Error: Factor/RangoInicio/RangoFin deben ser "
+                   "numericos de hasta 4 digitos (0-9999), argumento "
+                   "de linea de comando rechazado."
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+      *> Valida que WS-Validar-Alpha sea numerico y que quepa en un
+      *> PIC 9(4) (0-9999) sin truncarse; deja el valor en
+      *> WS-Validar-Num y la bandera en WS-Validar-OK.
+       ValidarArgNumerico.
+           MOVE "N" TO WS-Validar-OK.
+           MOVE 0 TO WS-Validar-Num.
+           IF FUNCTION TRIM(WS-Validar-Alpha) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(WS-Validar-Alpha) TO WS-Validar-Num
+               IF WS-Validar-Num <= 9999 THEN
+                   MOVE "Y" TO WS-Validar-OK
+               END-IF
+           END-IF.
+
+      *> Abre la bitacora de errores en modo EXTEND para no perder lo
+      *> que ya escribio una corrida anterior (de este programa o de
+      *> Suma); si todavia no existe, la crea.
+       AbrirErrorLog.
+           OPEN EXTEND ErrorLogFile.
+           IF WS-ErrorLog-Status = "35" THEN
+               OPEN OUTPUT ErrorLogFile
+           END-IF.
+
+      *> Agrega una linea a la bitacora compartida con el nombre del
+      *> programa, los datos de entrada y la fecha/hora del desborde.
+       RegistrarErrorDesborde.
+           MOVE FUNCTION CURRENT-DATE TO WS-ErrorLog-Timestamp.
+           MOVE SPACES TO ErrorLog-Rec.
+           STRING "OPERACIONES" DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               Factor DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               Multiplicador DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               WS-ErrorLog-Timestamp DELIMITED BY SIZE
+               INTO ErrorLog-Rec
+           END-STRING.
+           WRITE ErrorLog-Rec.
+
        END PROGRAM OPERACIONES.
